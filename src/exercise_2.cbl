@@ -6,42 +6,417 @@
       *** Author: Eduardo Pozos Huerta ***
       *** File:   main.cbl             ***
       *** Date:   06/02/2026           ***
-      *** Update: 06/02/2026           ***
+      *** Update: 08/08/2026           ***
+      ***   - Stop on convergence      ***
+      ***     instead of a fixed pass  ***
+      ***     count (tolerance 1E-10). ***
+      ***   - Callable as a subprogram ***
+      ***     with an optional pass-   ***
+      ***     count override and a     ***
+      ***     return code, so a batch  ***
+      ***     driver can chain runs.   ***
+      ***   - Dump the populated       ***
+      ***     ARRAY-TABLE to a CSV     ***
+      ***     file once iteration      ***
+      ***     stops, for charting the  ***
+      ***     convergence curve.       ***
+      ***   - Read the formula's       ***
+      ***     coefficients from a      ***
+      ***     control card instead of  ***
+      ***     hardcoding them, and     ***
+      ***     reject an out-of-range   ***
+      ***     or non-numeric card      ***
+      ***     before iterating.        ***
+      ***   - Clear the checkpoint on  ***
+      ***     a converged or table-    ***
+      ***     exhausted finish so the  ***
+      ***     next run honors a new    ***
+      ***     PARMIN seed instead of   ***
+      ***     silently resuming.       ***
+      ***   - Own ITROUT2/CKPTFL2/     ***
+      ***     ARRCSV2 DD names, and    ***
+      ***     wider ITERREC2/CKPTREC2  ***
+      ***     records sized for this   ***
+      ***     program's S9(31) range,  ***
+      ***     so a driver-chained run  ***
+      ***     doesn't collide with     ***
+      ***     EXERC01's datasets or    ***
+      ***     truncate a large RESULT. ***
+      ***   - On a resumed run, rebuild***
+      ***     the ARRAY-TABLE history  ***
+      ***     from the prior ITROUT2   ***
+      ***     records before appending ***
+      ***     (OPEN EXTEND) new ones,  ***
+      ***     so neither the archive   ***
+      ***     nor the CSV export loses ***
+      ***     the pre-checkpoint       ***
+      ***     iterations.              ***
+      ***   - Trap magnitude overflow  ***
+      ***     on the RESULT COMPUTEs   ***
+      ***     (ON SIZE ERROR) instead  ***
+      ***     of letting a truncated,  ***
+      ***     wrapped-around digit     ***
+      ***     string masquerade as     ***
+      ***     convergence; a trapped   ***
+      ***     overflow stops iteration ***
+      ***     and reports RC=20.       ***
+      ***   - Bound the exponent card  ***
+      ***     (COEF-B) far tighter     ***
+      ***     than the multiplier/     ***
+      ***     constant range, since a  ***
+      ***     large exponent overflows ***
+      ***     the field almost         ***
+      ***     immediately.             ***
+      ***   - Own COEFIN2 DD so a      ***
+      ***     driver-chained run can   ***
+      ***     retune EXERC02 without   ***
+      ***     also reinterpreting the  ***
+      ***     same card as EXERC01's   ***
+      ***     differently-shaped       ***
+      ***     coefficients.            ***
       ************************************
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN_CBL.
+       PROGRAM-ID. EXERC02.
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT ITER-FILE ASSIGN TO "ITROUT2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ITER-FILE-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CKPTFL2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "ARRCSV2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+           SELECT COEF-FILE ASSIGN TO "COEFIN2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS COEF-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PARMREC.
+
+       FD  ITER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY ITERREC2.
+
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CKPTREC2.
+
+       FD  CSV-FILE.
+       01 CSV-RECORD PIC X(80).
+
+       FD  COEF-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY COEFREC.
+
        WORKING-STORAGE SECTION.
 
        01 ARRAY-TABLE.
            05 ARRAY-ITEM  PIC S9(31) OCCURS 50 TIMES
            INDEXED BY ARRAY-INDEX COMP-3.
 
-       77 RESULT PIC S9(31) VALUE ZERO COMP-3.
-       77 TEMP   PIC S9(31) VALUE ZERO COMP-3.
+       77 RESULT           PIC S9(31)      VALUE ZERO COMP-3.
+       77 TEMP             PIC S9(31)      VALUE ZERO COMP-3.
+
+       77 SEED-VALUE       PIC S9(31)      VALUE ZERO COMP-3.
+       77 MAX-ITERATIONS   PIC 9(4)        VALUE 6 COMP-3.
+       77 PARM-FILE-STATUS PIC X(02)       VALUE '00'.
+       77 ITER-FILE-STATUS PIC X(02)       VALUE '00'.
+       77 CKPT-FILE-STATUS PIC X(02)       VALUE '00'.
+
+       77 CHECKPOINT-SWITCH PIC X(01) VALUE 'N'.
+           88 CHECKPOINT-FOUND VALUE 'Y'.
+
+       77 TOLERANCE-LIMIT  PIC S9(2)V9(10) VALUE 0.0000000001 COMP-3.
+       77 TOLERANCE-DIFF   PIC S9(31)      VALUE ZERO COMP-3.
+
+       77 CONVERGED-SWITCH PIC X(01) VALUE 'N'.
+           88 FORMULA-CONVERGED VALUE 'Y'.
+
+       77 DIVERGED-SWITCH  PIC X(01) VALUE 'N'.
+           88 FORMULA-DIVERGED VALUE 'Y'.
+
+       77 TABLE-LIMIT       PIC 9(2) VALUE 50 COMP-3.
+       77 BOUNDS-SWITCH     PIC X(01) VALUE 'N'.
+           88 TABLE-EXHAUSTED VALUE 'Y'.
+
+       77 CSV-FILE-STATUS  PIC X(02)      VALUE '00'.
+       77 CSV-INDEX        PIC 9(2)       VALUE ZERO COMP-3.
+       77 CSV-LINE         PIC X(80)      VALUE SPACES.
+       77 CSV-INDEX-EDIT   PIC ZZ9.
+       77 CSV-VALUE-EDIT   PIC -(30)9.
+
+       77 ITER-HISTORY-EOF-SWITCH PIC X(01) VALUE 'N'.
+           88 ITER-HISTORY-EOF VALUE 'Y'.
+
+       77 COEF-FILE-STATUS PIC X(02)          VALUE '00'.
+       77 COEF-A              PIC S9(4)V9(10) VALUE 2  COMP-3.
+       77 COEF-B              PIC S9(4)V9(10) VALUE 2  COMP-3.
+       77 COEF-C              PIC S9(4)V9(10) VALUE -5 COMP-3.
+       77 COEF-RANGE-LIMIT    PIC S9(4)V9(10) VALUE 1000 COMP-3.
+       77 COEF-EXPONENT-LIMIT PIC S9(4)V9(10) VALUE 10   COMP-3.
+
+       77 COEF-SWITCH       PIC X(01) VALUE 'N'.
+           88 COEFFICIENTS-INVALID VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       77 LK-PASS-OVERRIDE  PIC 9(4)  VALUE ZERO COMP-3.
+       77 LK-RETURN-CODE    PIC S9(4) VALUE ZERO COMP-3.
+
+       PROCEDURE DIVISION USING LK-PASS-OVERRIDE LK-RETURN-CODE.
+
+           PERFORM READ-PARAMETERS.
+           IF LK-PASS-OVERRIDE > ZERO
+               MOVE LK-PASS-OVERRIDE TO MAX-ITERATIONS
+           END-IF.
+           PERFORM READ-COEFFICIENTS.
+
+           IF NOT COEFFICIENTS-INVALID
+               PERFORM READ-CHECKPOINT
+               IF CHECKPOINT-FOUND
+                   PERFORM REBUILD-ARRAY-FROM-ITER-FILE
+                   MOVE RESULT TO ARRAY-ITEM(ARRAY-INDEX)
+                   OPEN EXTEND ITER-FILE
+                   DISPLAY
+                       "EXERC02: RESUMING FROM CHECKPOINT AT "
+                       "ITERATION " ARRAY-INDEX
+               ELSE
+                   MOVE SEED-VALUE TO ARRAY-ITEM(ARRAY-INDEX)
+                   OPEN OUTPUT ITER-FILE
+               END-IF
+
+               PERFORM DISPLAY-FORMULA
+                   UNTIL FORMULA-CONVERGED
+                      OR FORMULA-DIVERGED
+                      OR TABLE-EXHAUSTED
+                      OR ARRAY-INDEX NOT LESS THAN MAX-ITERATIONS
+
+               CLOSE ITER-FILE
+               PERFORM EXPORT-CSV
+           END-IF.
+
+           PERFORM SET-RETURN-CODE.
+           GOBACK.
+
+       SET-RETURN-CODE.
+           IF COEFFICIENTS-INVALID
+               MOVE 12 TO LK-RETURN-CODE
+           ELSE
+               IF FORMULA-CONVERGED
+                   MOVE ZERO TO LK-RETURN-CODE
+                   PERFORM CLEAR-CHECKPOINT
+               ELSE
+                   IF TABLE-EXHAUSTED
+                       MOVE 8 TO LK-RETURN-CODE
+                       PERFORM CLEAR-CHECKPOINT
+                   ELSE
+                       IF FORMULA-DIVERGED
+                           MOVE 20 TO LK-RETURN-CODE
+                           PERFORM CLEAR-CHECKPOINT
+                       ELSE
+                           MOVE 4 TO LK-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE LK-RETURN-CODE TO RETURN-CODE.
+
+       READ-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-SEED           TO SEED-VALUE
+                       MOVE PARM-MAX-ITERATIONS TO MAX-ITERATIONS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       READ-COEFFICIENTS.
+           OPEN INPUT COEF-FILE.
+           IF COEF-FILE-STATUS = "00"
+               READ COEF-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM VALIDATE-COEFFICIENTS
+               END-READ
+               CLOSE COEF-FILE
+           END-IF.
+
+       VALIDATE-COEFFICIENTS.
+           IF COEF-A-INPUT NUMERIC AND COEF-B-INPUT NUMERIC
+                             AND COEF-C-INPUT NUMERIC
+               IF FUNCTION ABS(COEF-A-INPUT) > COEF-RANGE-LIMIT
+                  OR FUNCTION ABS(COEF-C-INPUT) > COEF-RANGE-LIMIT
+                   DISPLAY
+                       "EXERC02: COEFFICIENT OUT OF RANGE - REJECTED"
+                   SET COEFFICIENTS-INVALID TO TRUE
+               ELSE
+                   IF FUNCTION ABS(COEF-B-INPUT) > COEF-EXPONENT-LIMIT
+                       DISPLAY
+                           "EXERC02: EXPONENT OUT OF RANGE - REJECTED"
+                       SET COEFFICIENTS-INVALID TO TRUE
+                   ELSE
+                       MOVE COEF-A-INPUT TO COEF-A
+                       MOVE COEF-B-INPUT TO COEF-B
+                       MOVE COEF-C-INPUT TO COEF-C
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY
+                   "EXERC02: NON-NUMERIC COEFFICIENT - REJECTED"
+               SET COEFFICIENTS-INVALID TO TRUE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-ARRAY-INDEX TO ARRAY-INDEX
+                       MOVE CKPT-RESULT      TO RESULT
+                       MOVE CKPT-TEMP        TO TEMP
+                       SET CHECKPOINT-FOUND TO TRUE
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE ARRAY-INDEX TO CKPT-ARRAY-INDEX.
+           MOVE RESULT      TO CKPT-RESULT.
+           MOVE TEMP        TO CKPT-TEMP.
+
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       REBUILD-ARRAY-FROM-ITER-FILE.
+           OPEN INPUT ITER-FILE.
+           IF ITER-FILE-STATUS = "00"
+               PERFORM READ-ITER-HISTORY-RECORD
+                   UNTIL ITER-HISTORY-EOF
+               CLOSE ITER-FILE
+           END-IF.
+
+       READ-ITER-HISTORY-RECORD.
+           READ ITER-FILE
+               AT END
+                   SET ITER-HISTORY-EOF TO TRUE
+               NOT AT END
+                   MOVE ITR-RESULT-VALUE
+                       TO ARRAY-ITEM(ITR-ITERATION-NUMBER)
+           END-READ.
+
+       EXPORT-CSV.
+           OPEN OUTPUT CSV-FILE.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING "ITERATION,VALUE" DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-RECORD FROM CSV-LINE.
+
+           PERFORM WRITE-CSV-LINE
+               VARYING CSV-INDEX FROM 1 BY 1
+               UNTIL CSV-INDEX > ARRAY-INDEX.
+
+           CLOSE CSV-FILE.
+
+       WRITE-CSV-LINE.
+           MOVE CSV-INDEX               TO CSV-INDEX-EDIT.
+           MOVE ARRAY-ITEM(CSV-INDEX)   TO CSV-VALUE-EDIT.
+
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               FUNCTION TRIM(CSV-INDEX-EDIT) DELIMITED BY SIZE
+               ","                           DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-VALUE-EDIT) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-RECORD FROM CSV-LINE.
 
-       PROCEDURE DIVISION.
-          
-           MOVE ZERO TO ARRAY-ITEM(ARRAY-INDEX).
-           PERFORM DISPLAY-FORMULA 6 TIMES.
-           
-           STOP RUN.
-       
         DISPLAY-FORMULA.
            PERFORM CALC-FUCNTION.
 
-           DISPLAY "g(" ARRAY-ITEM(ARRAY-INDEX)
-           ") = 2 * pow(" ARRAY-ITEM(ARRAY-INDEX) ", 2) - 5 = " RESULT.
+           IF FORMULA-DIVERGED
+               DISPLAY
+                   "EXERC02: RESULT MAGNITUDE OVERFLOWED S9(31) - "
+                   "FORMULA IS DIVERGING - STOPPING ITERATION"
+           ELSE
+               COMPUTE TEMP = ARRAY-INDEX + 1
+
+               DISPLAY "g(" ARRAY-ITEM(ARRAY-INDEX)
+               ") = " COEF-A " * pow(" ARRAY-ITEM(ARRAY-INDEX) ", "
+               COEF-B ") + " COEF-C " = " RESULT
 
-           ADD 1 TO ARRAY-INDEX.
-           MOVE RESULT TO ARRAY-ITEM(ARRAY-INDEX).
+               MOVE TEMP                    TO ITR-ITERATION-NUMBER
+               MOVE ARRAY-ITEM(ARRAY-INDEX) TO ITR-INPUT-VALUE
+               MOVE RESULT                  TO ITR-RESULT-VALUE
+               WRITE ITER-RECORD
+
+               IF ARRAY-INDEX NOT LESS THAN TABLE-LIMIT
+                   DISPLAY
+                       "ARRAY TABLE LIMIT OF " TABLE-LIMIT
+                       " REACHED - STOPPING ITERATION"
+                   SET TABLE-EXHAUSTED TO TRUE
+               ELSE
+                   ADD 1 TO ARRAY-INDEX
+                   MOVE RESULT TO ARRAY-ITEM(ARRAY-INDEX)
+               END-IF
+
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
 
         CALC-FUCNTION.
-           COMPUTE RESULT = ARRAY-ITEM(ARRAY-INDEX) ** 2.
-           COMPUTE RESULT = 2 * RESULT.
-           COMPUTE RESULT = RESULT - 5.
+           COMPUTE RESULT = ARRAY-ITEM(ARRAY-INDEX) ** COEF-B
+               ON SIZE ERROR
+                   SET FORMULA-DIVERGED TO TRUE
+           END-COMPUTE.
+
+           IF NOT FORMULA-DIVERGED
+               COMPUTE RESULT = COEF-A * RESULT
+                   ON SIZE ERROR
+                       SET FORMULA-DIVERGED TO TRUE
+               END-COMPUTE
+           END-IF.
+
+           IF NOT FORMULA-DIVERGED
+               COMPUTE RESULT = RESULT + COEF-C
+                   ON SIZE ERROR
+                       SET FORMULA-DIVERGED TO TRUE
+               END-COMPUTE
+           END-IF.
+
+           IF NOT FORMULA-DIVERGED
+               COMPUTE TOLERANCE-DIFF =
+                   FUNCTION ABS(RESULT - ARRAY-ITEM(ARRAY-INDEX))
+
+               IF TOLERANCE-DIFF < TOLERANCE-LIMIT
+                   SET FORMULA-CONVERGED TO TRUE
+               END-IF
+           END-IF.
