@@ -0,0 +1,13 @@
+      *****************************************************
+      *** Copybook: COEFREC.CPY                         ***
+      *** Formula-coefficient control-card layout       ***
+      *** shared by the numeric-method exercises.  One  ***
+      *** record on the COEFIN dataset supplies the     ***
+      *** multiplier, exponent/argument and additive    ***
+      *** constant used by CALC-FUCNTION, so a formula  ***
+      *** can be retuned without a recompile.           ***
+      *****************************************************
+       01 COEF-RECORD.
+           05 COEF-A-INPUT PIC S9(4)V9(10).
+           05 COEF-B-INPUT PIC S9(4)V9(10).
+           05 COEF-C-INPUT PIC S9(4)V9(10).
