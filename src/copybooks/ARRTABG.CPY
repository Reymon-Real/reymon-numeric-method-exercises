@@ -0,0 +1,9 @@
+      *****************************************************
+      *** Copybook: ARRTABG.CPY                         ***
+      *** 50-entry iteration-history table shape for a  ***
+      *** fast-growing series (e.g. g(x)=2x**2-5), sized ***
+      *** to match EXERC02's own S9(31) integer domain    ***
+      *** so a diverging run doesn't overflow the table.  ***
+      *****************************************************
+       01 ARRAY-TABLE-G.
+           05 ARRAY-ITEM-G PIC S9(31) OCCURS 50 TIMES COMP-3.
