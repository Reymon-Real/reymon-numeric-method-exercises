@@ -0,0 +1,11 @@
+      *****************************************************
+      *** Copybook: RUNCTL.CPY                          ***
+      *** Run-control record for the batch driver.      ***
+      *** One record per exercise to run: which exercise ***
+      *** and how many passes to allow it.               ***
+      *****************************************************
+       01 RUNCTL-RECORD.
+           05 RUNCTL-EXERCISE-ID  PIC X(01).
+               88 RUNCTL-EXERCISE-1 VALUE '1'.
+               88 RUNCTL-EXERCISE-2 VALUE '2'.
+           05 RUNCTL-PASSES       PIC 9(4).
