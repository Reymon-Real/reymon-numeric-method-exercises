@@ -0,0 +1,10 @@
+      *****************************************************
+      *** Copybook: PARMREC.CPY                         ***
+      *** Run-parameter control-card layout shared by   ***
+      *** the numeric-method exercises.  One record on  ***
+      *** the PARMIN dataset supplies the starting seed ***
+      *** and the iteration cap for a run.               ***
+      *****************************************************
+       01 PARM-RECORD.
+           05 PARM-SEED           PIC S9(9)V9(10).
+           05 PARM-MAX-ITERATIONS PIC 9(4).
