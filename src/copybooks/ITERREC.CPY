@@ -0,0 +1,13 @@
+      *****************************************************
+      *** Copybook: ITERREC.CPY                         ***
+      *** Output record for the per-iteration history   ***
+      *** written by DISPLAY-FORMULA.  One record per    ***
+      *** pass: iteration number, the input value that   ***
+      *** pass started from, and the RESULT it produced. ***
+      *****************************************************
+       01 ITER-RECORD.
+           05 ITR-ITERATION-NUMBER PIC 9(4).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 ITR-INPUT-VALUE      PIC S9(9)V9(10).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 ITR-RESULT-VALUE     PIC S9(9)V9(10).
