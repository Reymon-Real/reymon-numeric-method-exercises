@@ -0,0 +1,11 @@
+      *****************************************************
+      *** Copybook: CKPTREC2.CPY                        ***
+      *** Checkpoint record for restarting EXERC02.       ***
+      *** Same shape as CKPTREC.CPY but widened to hold  ***
+      *** g(x)'s much larger integer range without        ***
+      *** truncating the resumed value.                   ***
+      *****************************************************
+       01 CKPT-RECORD.
+           05 CKPT-ARRAY-INDEX PIC 9(2).
+           05 CKPT-RESULT      PIC S9(31).
+           05 CKPT-TEMP        PIC S9(31).
