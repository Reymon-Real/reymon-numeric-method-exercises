@@ -0,0 +1,13 @@
+      *****************************************************
+      *** Copybook: CKPTREC.CPY                         ***
+      *** Checkpoint record for restarting a long        ***
+      *** iteration run: the last completed ARRAY-INDEX  ***
+      *** and the RESULT/TEMP in effect at that point.    ***
+      *** CKPT-RESULT/CKPT-TEMP are sized to match       ***
+      *** EXERC01's own RESULT/TEMP - see CKPTREC2.CPY   ***
+      *** for EXERC02's wider S9(31) checkpoint.          ***
+      *****************************************************
+       01 CKPT-RECORD.
+           05 CKPT-ARRAY-INDEX PIC 9(2).
+           05 CKPT-RESULT      PIC S9(2)V9(30).
+           05 CKPT-TEMP        PIC S9(2)V9(30).
