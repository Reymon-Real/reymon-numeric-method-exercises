@@ -0,0 +1,14 @@
+      *****************************************************
+      *** Copybook: ITERREC2.CPY                        ***
+      *** Output record for the per-iteration history   ***
+      *** written by DISPLAY-FORMULA in EXERC02.  Same   ***
+      *** shape as ITERREC.CPY but widened to hold        ***
+      *** g(x)'s much larger integer range without        ***
+      *** truncating the archived value.                  ***
+      *****************************************************
+       01 ITER-RECORD.
+           05 ITR-ITERATION-NUMBER PIC 9(4).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 ITR-INPUT-VALUE      PIC S9(31).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 ITR-RESULT-VALUE     PIC S9(31).
