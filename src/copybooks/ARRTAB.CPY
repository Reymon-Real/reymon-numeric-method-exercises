@@ -0,0 +1,11 @@
+      *****************************************************
+      *** Copybook: ARRTAB.CPY                          ***
+      *** Common 50-entry iteration-history table shape ***
+      *** shared by the numeric-method exercises.  Copy ***
+      *** with REPLACING to give each series its own    ***
+      *** table and item names.  Sized for a bounded     ***
+      *** series (e.g. f(x)); see ARRTABG.CPY for a       ***
+      *** fast-growing series that needs a wider item.    ***
+      *****************************************************
+       01 ARRAY-TABLE.
+           05 ARRAY-ITEM PIC S9(9)V9(20) OCCURS 50 TIMES COMP-3.
