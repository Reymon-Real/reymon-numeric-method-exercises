@@ -0,0 +1,55 @@
+      ************************************
+      *** SPDX-License-Identifier: MIT ***
+      ************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File:   dispatch.cbl         ***
+      *** Date:   08/08/2026           ***
+      *** Update: 08/08/2026           ***
+      ***   - Single entry point that  ***
+      ***     CALLs the numeric-method ***
+      ***     exercise subprograms by  ***
+      ***     function code, so new    ***
+      ***     exercises can be added   ***
+      ***     as callable modules      ***
+      ***     without a new job step.  ***
+      ************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSPCH01.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       77 UNKNOWN-FUNCTION-RC PIC S9(4) VALUE 16 COMP-3.
+
+       LINKAGE SECTION.
+
+       01 LK-FUNCTION-CODE  PIC X(01).
+           88 LK-EXERCISE-1 VALUE '1'.
+           88 LK-EXERCISE-2 VALUE '2'.
+
+       77 LK-PASS-OVERRIDE  PIC 9(4)  VALUE ZERO COMP-3.
+       77 LK-RETURN-CODE    PIC S9(4) VALUE ZERO COMP-3.
+
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE
+                                LK-PASS-OVERRIDE
+                                LK-RETURN-CODE.
+
+           EVALUATE TRUE
+               WHEN LK-EXERCISE-1
+                   CALL "EXERC01" USING LK-PASS-OVERRIDE LK-RETURN-CODE
+               WHEN LK-EXERCISE-2
+                   CALL "EXERC02" USING LK-PASS-OVERRIDE LK-RETURN-CODE
+               WHEN OTHER
+                   DISPLAY
+                       "DSPCH01: UNKNOWN FUNCTION CODE "
+                       LK-FUNCTION-CODE
+                   MOVE UNKNOWN-FUNCTION-RC TO LK-RETURN-CODE
+           END-EVALUATE.
+
+           GOBACK.
