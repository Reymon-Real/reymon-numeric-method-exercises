@@ -0,0 +1,106 @@
+      ************************************
+      *** SPDX-License-Identifier: MIT ***
+      ************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File:   driver.cbl           ***
+      *** Date:   08/08/2026           ***
+      *** Update: 08/08/2026           ***
+      ***   - Batch driver that chains ***
+      ***     the numeric-method       ***
+      ***     exercises from a run     ***
+      ***     control file and rolls   ***
+      ***     up their return codes.   ***
+      ***   - Routes each control      ***
+      ***     record through DSPCH01   ***
+      ***     instead of CALLing the   ***
+      ***     exercise subprograms     ***
+      ***     directly.                ***
+      ***   - Move RUNCTL-PASSES into  ***
+      ***     a COMP-3 working-storage ***
+      ***     item before the CALL, so ***
+      ***     the DISPLAY-usage pass   ***
+      ***     count on the control     ***
+      ***     card converts cleanly    ***
+      ***     into DSPCH01's packed    ***
+      ***     LINKAGE item.            ***
+      ***   - STOP RUN instead of      ***
+      ***     GOBACK - DRVBAT01 is the ***
+      ***     job step's main program, ***
+      ***     not a CALLed subprogram, ***
+      ***     the same as RECON01.     ***
+      ************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRVBAT01.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RUNCTL-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  RUNCTL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RUNCTL.
+
+       WORKING-STORAGE SECTION.
+
+       77 RUNCTL-FILE-STATUS PIC X(02) VALUE '00'.
+       77 RUNCTL-EOF-SWITCH  PIC X(01) VALUE 'N'.
+           88 RUNCTL-EOF VALUE 'Y'.
+
+       77 STEP-RETURN-CODE   PIC S9(4) VALUE ZERO COMP-3.
+       77 WORST-RETURN-CODE  PIC S9(4) VALUE ZERO COMP-3.
+       77 STEP-COUNT         PIC 9(4)  VALUE ZERO COMP-3.
+       77 STEP-PASS-OVERRIDE PIC 9(4)  VALUE ZERO COMP-3.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT RUNCTL-FILE.
+           IF RUNCTL-FILE-STATUS NOT = "00"
+               DISPLAY "DRVBAT01: UNABLE TO OPEN RUNCTL - ABORTING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM PROCESS-CONTROL-RECORDS UNTIL RUNCTL-EOF.
+
+           CLOSE RUNCTL-FILE.
+
+           DISPLAY
+               "DRVBAT01: " STEP-COUNT " STEP(S) RUN - "
+               "WORST RETURN CODE = " WORST-RETURN-CODE.
+           MOVE WORST-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+       PROCESS-CONTROL-RECORDS.
+           READ RUNCTL-FILE
+               AT END
+                   SET RUNCTL-EOF TO TRUE
+               NOT AT END
+                   PERFORM RUN-EXERCISE-STEP
+           END-READ.
+
+       RUN-EXERCISE-STEP.
+           MOVE ZERO TO STEP-RETURN-CODE.
+           ADD 1 TO STEP-COUNT.
+           MOVE RUNCTL-PASSES TO STEP-PASS-OVERRIDE.
+
+           CALL "DSPCH01" USING RUNCTL-EXERCISE-ID
+                                 STEP-PASS-OVERRIDE
+                                 STEP-RETURN-CODE.
+
+           DISPLAY
+               "DRVBAT01: EXERCISE " RUNCTL-EXERCISE-ID
+               " RETURN CODE = " STEP-RETURN-CODE.
+
+           IF STEP-RETURN-CODE > WORST-RETURN-CODE
+               MOVE STEP-RETURN-CODE TO WORST-RETURN-CODE
+           END-IF.
