@@ -0,0 +1,215 @@
+      ************************************
+      *** SPDX-License-Identifier: MIT ***
+      ************************************
+
+      ************************************
+      *** Author: Eduardo Pozos Huerta ***
+      *** File:   reconcile.cbl        ***
+      *** Date:   08/08/2026           ***
+      *** Update: 08/08/2026           ***
+      ***   - Side-by-side report      ***
+      ***     comparing f(x) and g(x)  ***
+      ***     from the same seed, and  ***
+      ***     flagging when the two    ***
+      ***     series disagree on       ***
+      ***     convergence.             ***
+      ***   - Trap magnitude overflow  ***
+      ***     on the G-RESULT COMPUTEs ***
+      ***     (ON SIZE ERROR) instead  ***
+      ***     of letting a truncated,  ***
+      ***     wrapped-around digit     ***
+      ***     string land on zero and  ***
+      ***     masquerade as g(x)       ***
+      ***     converging; a trapped    ***
+      ***     overflow stops the G     ***
+      ***     series and the summary   ***
+      ***     reports it as diverged,  ***
+      ***     not merely "did not      ***
+      ***     converge."               ***
+      ************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON01.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PARMREC.
+
+       WORKING-STORAGE SECTION.
+
+           COPY ARRTAB REPLACING ARRAY-TABLE BY ARRAY-TABLE-F
+                                  ARRAY-ITEM  BY ARRAY-ITEM-F.
+           COPY ARRTABG.
+
+       77 F-INDEX            PIC 9(2)        VALUE ZERO COMP-3.
+       77 G-INDEX             PIC 9(2)        VALUE ZERO COMP-3.
+       77 F-RESULT            PIC S9(9)V9(20) VALUE ZERO COMP-3.
+       77 G-RESULT            PIC S9(31)      VALUE ZERO COMP-3.
+
+       77 SEED-VALUE          PIC S9(9)V9(20) VALUE ZERO COMP-3.
+       77 MAX-ITERATIONS      PIC 9(4)        VALUE 25 COMP-3.
+       77 PARM-FILE-STATUS    PIC X(02)       VALUE '00'.
+
+       77 TABLE-LIMIT         PIC 9(2)        VALUE 50 COMP-3.
+
+       77 TOLERANCE-LIMIT     PIC S9(2)V9(10) VALUE 0.0000000001 COMP-3.
+       77 F-TOLERANCE-DIFF    PIC S9(2)V9(10) VALUE ZERO COMP-3.
+       77 G-TOLERANCE-DIFF    PIC S9(31)      VALUE ZERO COMP-3.
+
+       77 F-CONVERGED-SWITCH PIC X(01) VALUE 'N'.
+           88 F-FORMULA-CONVERGED VALUE 'Y'.
+       77 G-CONVERGED-SWITCH PIC X(01) VALUE 'N'.
+           88 G-FORMULA-CONVERGED VALUE 'Y'.
+       77 G-DIVERGED-SWITCH  PIC X(01) VALUE 'N'.
+           88 G-FORMULA-DIVERGED VALUE 'Y'.
+
+       77 REPORT-LINE-NUMBER  PIC 9(4)        VALUE ZERO COMP-3.
+
+       PROCEDURE DIVISION.
+
+           PERFORM READ-PARAMETERS.
+
+           MOVE SEED-VALUE TO ARRAY-ITEM-F(F-INDEX).
+           MOVE SEED-VALUE TO ARRAY-ITEM-G(G-INDEX).
+
+           DISPLAY "RECON01: SIDE-BY-SIDE CONVERGENCE REPORT".
+           DISPLAY "ITER    F(X) = 0.5*SIN(X)+1    G(X) = 2*X**2-5".
+
+           PERFORM RUN-COMPARISON-PASS
+               UNTIL (F-FORMULA-CONVERGED
+                       OR F-INDEX NOT LESS THAN TABLE-LIMIT
+                       OR F-INDEX NOT LESS THAN MAX-ITERATIONS)
+                 AND (G-FORMULA-CONVERGED
+                       OR G-FORMULA-DIVERGED
+                       OR G-INDEX NOT LESS THAN TABLE-LIMIT
+                       OR G-INDEX NOT LESS THAN MAX-ITERATIONS).
+
+           PERFORM WRITE-SUMMARY.
+
+           STOP RUN.
+
+       READ-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-SEED           TO SEED-VALUE
+                       MOVE PARM-MAX-ITERATIONS TO MAX-ITERATIONS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       RUN-COMPARISON-PASS.
+           IF NOT F-FORMULA-CONVERGED
+                   AND F-INDEX LESS THAN TABLE-LIMIT
+                   AND F-INDEX LESS THAN MAX-ITERATIONS
+               PERFORM CALC-F
+               ADD 1 TO F-INDEX
+               MOVE F-RESULT TO ARRAY-ITEM-F(F-INDEX)
+           END-IF.
+
+           IF NOT G-FORMULA-CONVERGED
+                   AND NOT G-FORMULA-DIVERGED
+                   AND G-INDEX LESS THAN TABLE-LIMIT
+                   AND G-INDEX LESS THAN MAX-ITERATIONS
+               PERFORM CALC-G
+               IF NOT G-FORMULA-DIVERGED
+                   ADD 1 TO G-INDEX
+                   MOVE G-RESULT TO ARRAY-ITEM-G(G-INDEX)
+               END-IF
+           END-IF.
+
+           ADD 1 TO REPORT-LINE-NUMBER.
+           DISPLAY REPORT-LINE-NUMBER "  " F-RESULT "  " G-RESULT.
+
+       CALC-F.
+           COMPUTE F-RESULT =
+               0.5 * FUNCTION SIN(ARRAY-ITEM-F(F-INDEX)) + 1.
+
+           COMPUTE F-TOLERANCE-DIFF =
+               FUNCTION ABS(F-RESULT - ARRAY-ITEM-F(F-INDEX)).
+
+           IF F-TOLERANCE-DIFF < TOLERANCE-LIMIT
+               SET F-FORMULA-CONVERGED TO TRUE
+           END-IF.
+
+       CALC-G.
+           COMPUTE G-RESULT = ARRAY-ITEM-G(G-INDEX) ** 2
+               ON SIZE ERROR
+                   SET G-FORMULA-DIVERGED TO TRUE
+           END-COMPUTE.
+
+           IF NOT G-FORMULA-DIVERGED
+               COMPUTE G-RESULT = 2 * G-RESULT
+                   ON SIZE ERROR
+                       SET G-FORMULA-DIVERGED TO TRUE
+               END-COMPUTE
+           END-IF.
+
+           IF NOT G-FORMULA-DIVERGED
+               COMPUTE G-RESULT = G-RESULT - 5
+                   ON SIZE ERROR
+                       SET G-FORMULA-DIVERGED TO TRUE
+               END-COMPUTE
+           END-IF.
+
+           IF NOT G-FORMULA-DIVERGED
+               COMPUTE G-TOLERANCE-DIFF =
+                   FUNCTION ABS(G-RESULT - ARRAY-ITEM-G(G-INDEX))
+
+               IF G-TOLERANCE-DIFF < TOLERANCE-LIMIT
+                   SET G-FORMULA-CONVERGED TO TRUE
+               END-IF
+           ELSE
+               DISPLAY
+                   "RECON01: G(X) RESULT MAGNITUDE OVERFLOWED "
+                   "S9(31) - SERIES IS DIVERGING - STOPPING"
+           END-IF.
+
+       WRITE-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "RECON01: SUMMARY".
+
+           IF F-FORMULA-CONVERGED
+               DISPLAY "  F(X) CONVERGED AFTER " F-INDEX " ITERATIONS"
+           ELSE
+               DISPLAY "  F(X) DID NOT CONVERGE (STILL MOVING AT LIMIT)"
+           END-IF.
+
+           IF G-FORMULA-CONVERGED
+               DISPLAY "  G(X) CONVERGED AFTER " G-INDEX " ITERATIONS"
+           ELSE
+               IF G-FORMULA-DIVERGED
+                   DISPLAY
+                       "  G(X) DIVERGED (MAGNITUDE OVERFLOW) AFTER "
+                       G-INDEX " ITERATIONS"
+               ELSE
+                   DISPLAY
+                       "  G(X) DID NOT CONVERGE (STILL MOVING AT LIMIT)"
+               END-IF
+           END-IF.
+
+           IF F-FORMULA-CONVERGED AND NOT G-FORMULA-CONVERGED
+               DISPLAY
+                   "  *** FLAG: F(X) IS CONVERGING WHILE "
+                   "G(X) DIVERGES ***"
+           END-IF.
+
+           IF G-FORMULA-CONVERGED AND NOT F-FORMULA-CONVERGED
+               DISPLAY
+                   "  *** FLAG: G(X) IS CONVERGING WHILE "
+                   "F(X) DIVERGES ***"
+           END-IF.
