@@ -0,0 +1,31 @@
+//DRVBAT01 JOB (ACCTNO),'NUMERIC METHODS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* NIGHTLY NUMERIC-METHODS BATCH WINDOW
+//* RUNS THE EXERCISES LISTED ON RUNCTL THROUGH THE DRVBAT01
+//* DRIVER, WHICH ROLLS UP EACH STEP'S RETURN CODE.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=DRVBAT01
+//STEPLIB  DD DSN=PROD.NUMMETH.LOADLIB,DISP=SHR
+//RUNCTL   DD DSN=PROD.NUMMETH.RUNCTL,DISP=SHR
+//PARMIN   DD DSN=PROD.NUMMETH.PARMIN,DISP=SHR
+//COEFIN1  DD DSN=PROD.NUMMETH.COEFIN1,DISP=SHR
+//COEFIN2  DD DSN=PROD.NUMMETH.COEFIN2,DISP=SHR
+//ITROUT1  DD DSN=PROD.NUMMETH.ITROUT1,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//ITROUT2  DD DSN=PROD.NUMMETH.ITROUT2,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//CKPTFL1  DD DSN=PROD.NUMMETH.CKPTFL1,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//CKPTFL2  DD DSN=PROD.NUMMETH.CKPTFL2,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//ARRCSV1  DD DSN=PROD.NUMMETH.ARRCSV1,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ARRCSV2  DD DSN=PROD.NUMMETH.ARRCSV2,DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
